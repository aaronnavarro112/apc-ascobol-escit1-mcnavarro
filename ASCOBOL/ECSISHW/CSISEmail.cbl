@@ -7,34 +7,989 @@
        SELECT SortDomain ASSIGN TO "SortedDomain.DAT"
            ORGANIZATION IS LINE SEQUENTIAL.
 
-       SELECT GradInfo ASSIGN TO "GradInfo.DAT"  .
+       SELECT GradInfo ASSIGN TO "GradInfo.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS StudentId
+           FILE STATUS IS WS-GradInfoStatus.
+
        SELECT CountryCodes ASSIGN TO "CountryCodes.DAT".
+       SELECT CourseCodes ASSIGN TO "CourseCodes.DAT".
+
+       SELECT CountryExceptionRpt ASSIGN TO "CountryExceptions.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT DomainDiscrepancyRpt ASSIGN TO "DomainDiscrepancies.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT DuplicateEmailRpt ASSIGN TO "DuplicateEmails.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT DupSortFile ASSIGN TO DISK.
+
+       SELECT WorkExtract ASSIGN TO "WorkExtract.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT MailMergeExtract ASSIGN TO "MailMergeExtract.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT WorkExtractSortFile ASSIGN TO DISK.
+
+       SELECT GradYearRoster ASSIGN TO "GradYearRoster.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT RunParm ASSIGN TO "RunParm.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RunParmStatus.
+
+       SELECT Checkpoint ASSIGN TO "Checkpoint.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CheckpointStatus.
+
+       SELECT AuditReport ASSIGN TO "AuditReport.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
 
+       SD DupSortFile.
+       01 DupSortRec.
+           02 DsStudentId       PIC 9(6).
+           02 DsStudName        PIC X(25).
+           02 DsGradYear        PIC 9(4).
+           02 DsCourseCode      PIC 9.
+           02 DsEmailAdd        PIC X(28).
+           02 DsEmailDomain     PIC X(20).
+           02 DsCountryCode     PIC XX.
+
+      *----------------------------------------------------------------
+      * One row per validated GradInfo record, resolved course and
+      * country names and all - written once by the main GradInfo read
+      * and then sorted a different way for each report so the reports
+      * do not have to repeat the CountryCode/CourseCode/EmailDomain
+      * validation.
+      *----------------------------------------------------------------
+       SD WorkExtractSortFile.
+       01 WeSortRec.
+           02 WeSortDomain       PIC X(20).
+           02 WeSortStudName     PIC X(25).
+           02 WeSortGradYear     PIC 9(4).
+           02 WeSortCourseName   PIC X(25).
+           02 WeSortCountryName  PIC X(26).
+           02 WeSortEmailAdd     PIC X(28).
+
        FD CountryCodes.
        01 CountryRec            PIC X(28).
            88 EndCountryCodes   VALUE HIGH-VALUES.
+       01 CountryRecFields REDEFINES CountryRec.
+           02 CtyCode           PIC XX.
+           02 CtyName           PIC X(26).
+
+       FD CourseCodes.
+       01 CourseRec             PIC X(26).
+           88 EndCourseCodes    VALUE HIGH-VALUES.
+       01 CourseRecFields REDEFINES CourseRec.
+           02 CseCode           PIC 9.
+           02 CseName           PIC X(25).
 
        FD GradInfo.
-       01 GradDetails.
-           88 EndGradInfo         VALUE HIGH-VALUES.
-           02 StudName            PIC X(25).
-           02 GradYear            PIC 9(4).
-           02 CourseCode          PIC 9.
-           02 EmailAdd            PIC X(28).
-           02 EmailDomain         PIC X(20).
-           02 CountryCode         PIC XX
+           COPY GRADREC.
 
+       FD SortDomain.
+       01 SDDomainRec.
+           02 SDEmailDomainName     PIC X(20).
+           02 SDStudentName         PIC X(25).
+           02 SDGradYear            PIC 9(4).
+           02 SDCourseName          PIC X(25).
+           02 SDCountryName         PIC X(26).
 
+      *----------------------------------------------------------------
+      * One row per validated GradInfo record - resolved course and
+      * country names are carried here so the domain-sorted report and
+      * the mail-merge extract can each sort this same set of rows a
+      * different way without repeating the CountryCode/CourseCode/
+      * EmailDomain validation twice.
+      *----------------------------------------------------------------
+       FD WorkExtract.
+       01 WeRec.
+           02 WeDomain           PIC X(20).
+           02 WeStudName         PIC X(25).
+           02 WeGradYear         PIC 9(4).
+           02 WeCourseName       PIC X(25).
+           02 WeCountryName      PIC X(26).
+           02 WeEmailAdd         PIC X(28).
 
-       SD CountryCodes.
-       01 CCCountryName         PIC X(26).
+      *----------------------------------------------------------------
+      * Mail-merge extract for Advancement's bulk-mail tool - grouped
+      * by GradYear, with a salutation field already built so the mail
+      * tool does not have to derive one.
+      *----------------------------------------------------------------
+       FD MailMergeExtract.
+       01 MmRec.
+           02 MmGradYear         PIC 9(4).
+           02 MmStudName         PIC X(25).
+           02 MmEmailAdd         PIC X(28).
+           02 MmSalutation       PIC X(35).
 
-       FD SortDomain.
-       01 SDEmailDomainName     PIC X(20).
-       01 SDStudentName         PIC X(25).
-       01 SDGradYear              PIC 9(4).
-       01 SDCourseName          PIC X(25).
-       01 SDCountryName         PIC X(26).
+       FD CountryExceptionRpt.
+       01 CxRptLine              PIC X(80).
+
+       FD DomainDiscrepancyRpt.
+       01 DdRptLine               PIC X(100).
+
+       FD DuplicateEmailRpt.
+       01 DupRptLine               PIC X(80).
+
+      *----------------------------------------------------------------
+      * Class-year roster - GradYear then StudName, course and country
+      * already resolved off WorkExtract.
+      *----------------------------------------------------------------
+       FD GradYearRoster.
+       01 RosterRptLine            PIC X(100).
+
+      *----------------------------------------------------------------
+      * Run parameter card - optional.  When it is not present the run
+      * processes the whole of GradInfo.DAT from the beginning, which
+      * is the normal nightly case.
+      *----------------------------------------------------------------
+       FD RunParm.
+       01 RpRec.
+           02 RpRestartFlag        PIC X.
+               88 RpRestartRequested VALUE "Y" "y".
+           02 RpFromYear           PIC 9(4).
+           02 RpToYear             PIC 9(4).
+
+      *----------------------------------------------------------------
+      * Checkpoint trail written every WS-CheckpointInterval records so
+      * a failed run can be restarted without reprocessing GradInfo.DAT
+      * from the top.  Carries the running audit-report control totals
+      * as of the checkpointed StudentId, not just the id itself, so a
+      * restarted run's AuditReport.DAT can pick up where the aborted
+      * leg left off instead of reporting only the final leg's counts.
+      *----------------------------------------------------------------
+       FD Checkpoint.
+       01 CkRec.
+           88 EndCheckpoint             VALUE HIGH-VALUES.
+           02 CkStudentId               PIC 9(6).
+           02 CkRecordsReadCount        PIC 9(6).
+           02 CkRecordsWrittenCount     PIC 9(6).
+           02 CkCountryExceptionCount   PIC 9(6).
+           02 CkCourseExceptionCount    PIC 9(6).
+           02 CkDomainDiscrepancyCount  PIC 9(6).
+
+      *----------------------------------------------------------------
+      * End-of-job control-total/audit report.
+      *----------------------------------------------------------------
+       FD AuditReport.
+       01 AuditRptLine             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-GradInfoStatus        PIC XX VALUE "00".
+           88 GradInfoOk           VALUE "00".
+           88 GradInfoAtEnd        VALUE "10".
+
+       01 WS-RunParmStatus         PIC XX VALUE "00".
+           88 RunParmOk            VALUE "00".
+           88 RunParmNotFound      VALUE "35".
+
+       01 WS-CheckpointStatus      PIC XX VALUE "00".
+           88 CheckpointOk         VALUE "00".
+           88 CheckpointNotFound   VALUE "35".
+
+       01 WS-Switches.
+           02 WS-CountryFound      PIC X VALUE "N".
+               88 CountryWasFound  VALUE "Y".
+           02 WS-CourseFound       PIC X VALUE "N".
+               88 CourseWasFound   VALUE "Y".
+           02 WS-SortDone          PIC X VALUE "N".
+               88 SortIsDone       VALUE "Y".
+           02 WS-GradScanDone      PIC X VALUE "N".
+               88 GradScanIsDone   VALUE "Y".
+           02 WS-RestartFlag       PIC X VALUE "N".
+               88 RestartIsRequested VALUE "Y".
+           02 WS-YearInRangeFlag   PIC X VALUE "Y".
+               88 YearIsInRange    VALUE "Y".
+
+      *----------------------------------------------------------------
+      * Checkpoint/restart controls - a checkpoint is written every
+      * WS-CheckpointInterval GradInfo records written, and on a
+      * restart run the last checkpointed StudentId is used to
+      * reposition GradInfo before the read loop starts so already-
+      * processed records are not reprocessed.  The checkpoint is
+      * keyed off every GradInfo record READ, not just the ones inside
+      * the requested GradYear range that get written to WorkExtract -
+      * an out-of-range record still has to be checkpointed as read, or
+      * a restart repositioned to the last in-range record would reread
+      * and recount it, inflating RECORDS READ on AuditReport.DAT.  The
+      * interval is kept at 1 (a checkpoint every record) rather than a
+      * coarser batch so there is never a window of already-processed,
+      * uncheckpointed records for a restart to redo.
+      *----------------------------------------------------------------
+       01 WS-RecordsWrittenCount   PIC 9(6) VALUE ZERO.
+       01 WS-CheckpointInterval    PIC 9(4) COMP VALUE 1.
+       01 WS-CheckpointQuotient    PIC 9(6) COMP.
+       01 WS-CheckpointRemainder   PIC 9(4) COMP.
+       01 WS-LastCheckpointId      PIC 9(6) VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * GradYear filter range, taken from RunParm.DAT when present.
+      * Left at their full-range defaults for a normal run.
+      *----------------------------------------------------------------
+       01 WS-FromYear              PIC 9(4) VALUE ZERO.
+       01 WS-ToYear                PIC 9(4) VALUE 9999.
+
+      *----------------------------------------------------------------
+      * Control totals for the end-of-job audit report.
+      *----------------------------------------------------------------
+       01 WS-RecordsReadCount      PIC 9(6) VALUE ZERO.
+       01 WS-CourseExceptionCount  PIC 9(6) VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * Detail line for the duplicate-EmailAdd listing.
+      *----------------------------------------------------------------
+       01 WS-DupDetailLine.
+           02 FILLER               PIC X(5)  VALUE "NAME:".
+           02 DUP-StudName         PIC X(25).
+           02 FILLER               PIC X(11) VALUE " EMAILADD: ".
+           02 DUP-EmailAdd         PIC X(28).
+           02 FILLER               PIC X(11) VALUE SPACES.
+
+       01 WS-DuplicateEmailCount   PIC 9(6) VALUE ZERO.
+       01 WS-PreviousEmailAdd      PIC X(28) VALUE SPACES.
+
+      *----------------------------------------------------------------
+      * Detail line for the unmatched-CountryCode exception listing.
+      *----------------------------------------------------------------
+       01 WS-CxDetailLine.
+           02 FILLER               PIC X(5)  VALUE "NAME:".
+           02 CX-StudName          PIC X(25).
+           02 FILLER               PIC X(5)  VALUE " YR: ".
+           02 CX-GradYear          PIC 9(4).
+           02 FILLER               PIC X(10) VALUE " BAD CODE:".
+           02 CX-BadCountryCode    PIC XX.
+           02 FILLER               PIC X(28) VALUE SPACES.
+
+       01 WS-CountryExceptionCount PIC 9(6) VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * Detail line for the EmailDomain / EmailAdd discrepancy listing.
+      *----------------------------------------------------------------
+       01 WS-DdDetailLine.
+           02 FILLER               PIC X(5)  VALUE "NAME:".
+           02 DD-StudName          PIC X(25).
+           02 FILLER               PIC X(11) VALUE " EMAILADD: ".
+           02 DD-EmailAdd          PIC X(28).
+           02 FILLER               PIC X(1)  VALUE SPACE.
+           02 FILLER               PIC X(9)  VALUE "STORED:  ".
+           02 DD-StoredDomain      PIC X(20).
+           02 FILLER               PIC X(1)  VALUE SPACE.
+
+       01 WS-DomainDiscrepancyCount PIC 9(6) VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * Length of the trimmed student name used to build MmSalutation -
+      * counted down from the full width of WeSortStudName so the
+      * comma in "Dear <name>," follows the name instead of the
+      * trailing spaces padding out the fixed-width field.
+      *----------------------------------------------------------------
+       01 WS-NameLen                PIC 9(4) COMP VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * Detail line for the class-year roster.
+      *----------------------------------------------------------------
+       01 WS-RosterDetailLine.
+           02 FILLER               PIC X(3)  VALUE "YR:".
+           02 RO-GradYear          PIC 9(4).
+           02 FILLER               PIC X(1)  VALUE SPACE.
+           02 FILLER               PIC X(5)  VALUE "NAME:".
+           02 RO-StudName          PIC X(25).
+           02 FILLER               PIC X(1)  VALUE SPACE.
+           02 FILLER               PIC X(4)  VALUE "CRS:".
+           02 RO-CourseName        PIC X(25).
+           02 FILLER               PIC X(1)  VALUE SPACE.
+           02 FILLER               PIC X(5)  VALUE "CTRY:".
+           02 RO-CountryName       PIC X(26).
+
+      *----------------------------------------------------------------
+      * Detail line for the end-of-job audit report - one line per
+      * control total, AU-Label/AU-Count reused for each.
+      *----------------------------------------------------------------
+       01 WS-AuditDetailLine.
+           02 AU-Label              PIC X(30).
+           02 FILLER                PIC X(2)  VALUE SPACES.
+           02 AU-Count              PIC 9(6).
+           02 FILLER                PIC X(42) VALUE SPACES.
+
+      *----------------------------------------------------------------
+      * Work area used while scanning the small reference files for a
+      * match against the code carried on the current GradInfo record,
+      * and while parsing the domain portion out of EmailAdd.
+      *----------------------------------------------------------------
+       01 WS-WorkCountryName    PIC X(26).
+       01 WS-WorkCourseName     PIC X(25).
+       01 WS-EmailLocalPart     PIC X(28).
+       01 WS-EmailParsedDomain  PIC X(20).
+
+      *----------------------------------------------------------------
+      * CountryCodes.DAT and CourseCodes.DAT are loaded into these
+      * tables once at start-up and searched with SEARCH ALL, rather
+      * than re-reading the reference files for every GradInfo record.
+      *----------------------------------------------------------------
+       01 WS-CountryTableCount     PIC 9(4) COMP VALUE ZERO.
+       01 WS-CountryTable.
+           02 WS-CountryEntry OCCURS 1 TO 300 TIMES
+               DEPENDING ON WS-CountryTableCount
+               ASCENDING KEY IS CtCode
+               INDEXED BY CtIdx.
+               03 CtCode            PIC XX.
+               03 CtName            PIC X(26).
+
+       01 WS-CourseTableCount      PIC 9(4) COMP VALUE ZERO.
+       01 WS-CourseTable.
+           02 WS-CourseEntry OCCURS 1 TO 10 TIMES
+               DEPENDING ON WS-CourseTableCount
+               ASCENDING KEY IS CseTableCode
+               INDEXED BY CseIdx.
+               03 CseTableCode       PIC 9.
+               03 CseTableName       PIC X(25).
+
+       PROCEDURE DIVISION.
+
+       0000-Mainline.
+           PERFORM 1000-Initialize
+               THRU 1000-Initialize-Exit.
+
+           PERFORM 2000-ProcessOneGradRecord
+               THRU 2000-ProcessOneGradRecord-Exit
+               UNTIL EndGradInfo.
+
+           PERFORM 8000-Finalize
+               THRU 8000-Finalize-Exit.
+
+           PERFORM 6000-ProduceSortedDomainReport
+               THRU 6000-ProduceSortedDomainReport-Exit.
+
+           PERFORM 6500-ProduceMailMergeExtract
+               THRU 6500-ProduceMailMergeExtract-Exit.
+
+           PERFORM 7000-ProduceGradYearRoster
+               THRU 7000-ProduceGradYearRoster-Exit.
+
+           PERFORM 9000-ProduceAuditReport
+               THRU 9000-ProduceAuditReport-Exit.
+
+           STOP RUN.
+
+       1000-Initialize.
+           PERFORM 1100-LoadCountryTable
+               THRU 1100-LoadCountryTable-Exit.
+
+           PERFORM 1200-LoadCourseTable
+               THRU 1200-LoadCourseTable-Exit.
+
+           PERFORM 1500-ReadRunParm
+               THRU 1500-ReadRunParm-Exit.
+
+      *----------------------------------------------------------------
+      * Run after 1500-ReadRunParm so the duplicate-EmailAdd scan can
+      * be scoped to the same GradYear range as the rest of the run -
+      * otherwise a range-limited run's AuditReport.DAT would mix a
+      * file-wide duplicate count in with every other, range-scoped
+      * total.
+      *----------------------------------------------------------------
+           PERFORM 1400-DetectDuplicateEmails
+               THRU 1400-DetectDuplicateEmails-Exit.
+
+           IF RestartIsRequested
+               PERFORM 1600-ReadLastCheckpoint
+                   THRU 1600-ReadLastCheckpoint-Exit
+           END-IF.
+
+           OPEN INPUT GradInfo.
+           IF NOT GradInfoOk
+               DISPLAY "UNABLE TO OPEN GRADINFO.DAT - STATUS "
+                   WS-GradInfoStatus
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT Checkpoint.
+
+      *----------------------------------------------------------------
+      * On a restart these three carry the prior, aborted run's already
+      * -validated output - open them EXTEND so this leg's records are
+      * appended instead of replacing what the earlier leg produced.
+      *----------------------------------------------------------------
+           IF RestartIsRequested
+               OPEN EXTEND WorkExtract
+               OPEN EXTEND CountryExceptionRpt
+               OPEN EXTEND DomainDiscrepancyRpt
+           ELSE
+               OPEN OUTPUT WorkExtract
+               OPEN OUTPUT CountryExceptionRpt
+               OPEN OUTPUT DomainDiscrepancyRpt
+           END-IF.
+
+           PERFORM 1700-PositionGradInfo
+               THRU 1700-PositionGradInfo-Exit.
+       1000-Initialize-Exit.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Load CountryCodes.DAT into WS-CountryTable once - the file is
+      * maintained in CtyCode order, so the table can be searched with
+      * SEARCH ALL once it is loaded.
+      *----------------------------------------------------------------
+       1100-LoadCountryTable.
+           OPEN INPUT CountryCodes.
+           READ CountryCodes
+               AT END SET EndCountryCodes TO TRUE.
+           PERFORM 1110-LoadOneCountryEntry
+               THRU 1110-LoadOneCountryEntry-Exit
+               UNTIL EndCountryCodes.
+           CLOSE CountryCodes.
+       1100-LoadCountryTable-Exit.
+           EXIT.
+
+       1110-LoadOneCountryEntry.
+           IF WS-CountryTableCount = 300
+               DISPLAY "CSISEMAIL: COUNTRYCODES.DAT HAS MORE THAN 300 "
+                   "ENTRIES - WS-CountryTable IS FULL"
+               STOP RUN
+           END-IF.
+           ADD 1 TO WS-CountryTableCount.
+           MOVE CtyCode TO CtCode(WS-CountryTableCount).
+           MOVE CtyName TO CtName(WS-CountryTableCount).
+           READ CountryCodes
+               AT END SET EndCountryCodes TO TRUE.
+       1110-LoadOneCountryEntry-Exit.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Load CourseCodes.DAT into WS-CourseTable once - the file is
+      * maintained in CseCode order.
+      *----------------------------------------------------------------
+       1200-LoadCourseTable.
+           OPEN INPUT CourseCodes.
+           READ CourseCodes
+               AT END SET EndCourseCodes TO TRUE.
+           PERFORM 1210-LoadOneCourseEntry
+               THRU 1210-LoadOneCourseEntry-Exit
+               UNTIL EndCourseCodes.
+           CLOSE CourseCodes.
+       1200-LoadCourseTable-Exit.
+           EXIT.
+
+       1210-LoadOneCourseEntry.
+           IF WS-CourseTableCount = 10
+               DISPLAY "CSISEMAIL: COURSECODES.DAT HAS MORE THAN 10 "
+                   "ENTRIES - WS-CourseTable IS FULL"
+               STOP RUN
+           END-IF.
+           ADD 1 TO WS-CourseTableCount.
+           MOVE CseCode TO CseTableCode(WS-CourseTableCount).
+           MOVE CseName TO CseTableName(WS-CourseTableCount).
+           READ CourseCodes
+               AT END SET EndCourseCodes TO TRUE.
+       1210-LoadOneCourseEntry-Exit.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Scan GradInfo for duplicate EmailAdd values before the domain
+      * sort runs, and write every duplicate to DuplicateEmails.DAT so
+      * the source data can be cleaned up instead of double-mailing
+      * the same graduate.  GradInfo is sorted by EmailAdd into
+      * DupSortFile purely for this pass - the indexed file itself is
+      * left untouched.  Only records in the WS-FromYear/WS-ToYear
+      * range go into the sort, so this count lines up with every
+      * other, range-scoped total on AuditReport.DAT.
+      *----------------------------------------------------------------
+       1400-DetectDuplicateEmails.
+           OPEN OUTPUT DuplicateEmailRpt.
+           MOVE SPACES TO WS-PreviousEmailAdd.
+           SORT DupSortFile
+               ON ASCENDING KEY DsEmailAdd
+               INPUT PROCEDURE 1405-ReleaseGradInfoInRange
+                   THRU 1405-ReleaseGradInfoInRange-Exit
+               OUTPUT PROCEDURE 1410-ScanSortedEmails
+                   THRU 1410-ScanSortedEmails-Exit.
+           CLOSE DuplicateEmailRpt.
+       1400-DetectDuplicateEmails-Exit.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Feed the sort only the GradInfo records in the requested
+      * GradYear range - a plain SORT ... USING GradInfo would hand
+      * every record on the file to the sort regardless of RunParm.DAT.
+      *----------------------------------------------------------------
+       1405-ReleaseGradInfoInRange.
+           MOVE "N" TO WS-GradScanDone.
+           OPEN INPUT GradInfo.
+           READ GradInfo NEXT RECORD
+               AT END SET GradScanIsDone TO TRUE.
+           PERFORM 1406-ReleaseOneGradInfoRecord
+               THRU 1406-ReleaseOneGradInfoRecord-Exit
+               UNTIL GradScanIsDone.
+           CLOSE GradInfo.
+       1405-ReleaseGradInfoInRange-Exit.
+           EXIT.
+
+       1406-ReleaseOneGradInfoRecord.
+           IF GradYear >= WS-FromYear AND GradYear <= WS-ToYear
+               MOVE StudentId   TO DsStudentId
+               MOVE StudName    TO DsStudName
+               MOVE GradYear    TO DsGradYear
+               MOVE CourseCode  TO DsCourseCode
+               MOVE EmailAdd    TO DsEmailAdd
+               MOVE EmailDomain TO DsEmailDomain
+               MOVE CountryCode TO DsCountryCode
+               RELEASE DupSortRec
+           END-IF.
+           READ GradInfo NEXT RECORD
+               AT END SET GradScanIsDone TO TRUE.
+       1406-ReleaseOneGradInfoRecord-Exit.
+           EXIT.
+
+       1410-ScanSortedEmails.
+           MOVE "N" TO WS-SortDone.
+           RETURN DupSortFile
+               AT END SET SortIsDone TO TRUE.
+           PERFORM 1420-CompareOneSortedEmail
+               THRU 1420-CompareOneSortedEmail-Exit
+               UNTIL SortIsDone.
+       1410-ScanSortedEmails-Exit.
+           EXIT.
+
+       1420-CompareOneSortedEmail.
+           IF DsEmailAdd = WS-PreviousEmailAdd
+              AND DsEmailAdd NOT = SPACES
+               ADD 1 TO WS-DuplicateEmailCount
+               MOVE DsStudName TO DUP-StudName
+               MOVE DsEmailAdd TO DUP-EmailAdd
+               WRITE DupRptLine FROM WS-DupDetailLine
+           END-IF.
+           MOVE DsEmailAdd TO WS-PreviousEmailAdd.
+           RETURN DupSortFile
+               AT END SET SortIsDone TO TRUE.
+       1420-CompareOneSortedEmail-Exit.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * RunParm.DAT is optional.  When it is present and its restart
+      * flag is set, the run is a restart of a prior run that did not
+      * finish; when it is absent this is an ordinary full run.
+      *----------------------------------------------------------------
+       1500-ReadRunParm.
+           OPEN INPUT RunParm.
+           IF RunParmOk
+               READ RunParm
+                   AT END CONTINUE
+               END-READ
+               IF RpRestartRequested
+                   SET RestartIsRequested TO TRUE
+               END-IF
+               IF RpFromYear NOT = ZERO
+                   MOVE RpFromYear TO WS-FromYear
+               END-IF
+               IF RpToYear NOT = ZERO
+                   MOVE RpToYear TO WS-ToYear
+               END-IF
+               CLOSE RunParm
+           END-IF.
+       1500-ReadRunParm-Exit.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Read Checkpoint.DAT left over from the prior run and keep the
+      * last StudentId it recorded, along with the audit-report control
+      * totals as of that StudentId - that is how far GradInfo.DAT was
+      * processed, and what the running totals were, before the run
+      * that is being restarted stopped.
+      *----------------------------------------------------------------
+       1600-ReadLastCheckpoint.
+           OPEN INPUT Checkpoint.
+           IF CheckpointOk
+               READ Checkpoint
+                   AT END SET EndCheckpoint TO TRUE
+               END-READ
+               PERFORM 1610-ReadOneCheckpoint
+                   THRU 1610-ReadOneCheckpoint-Exit
+                   UNTIL EndCheckpoint
+               CLOSE Checkpoint
+           END-IF.
+       1600-ReadLastCheckpoint-Exit.
+           EXIT.
+
+       1610-ReadOneCheckpoint.
+           MOVE CkStudentId              TO WS-LastCheckpointId.
+           MOVE CkRecordsReadCount       TO WS-RecordsReadCount.
+           MOVE CkRecordsWrittenCount    TO WS-RecordsWrittenCount.
+           MOVE CkCountryExceptionCount  TO WS-CountryExceptionCount.
+           MOVE CkCourseExceptionCount   TO WS-CourseExceptionCount.
+           MOVE CkDomainDiscrepancyCount TO WS-DomainDiscrepancyCount.
+           READ Checkpoint
+               AT END SET EndCheckpoint TO TRUE.
+       1610-ReadOneCheckpoint-Exit.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * On a restart, skip past every StudentId already checkpointed
+      * by the prior run instead of reading GradInfo.DAT from the top.
+      *----------------------------------------------------------------
+       1700-PositionGradInfo.
+           IF RestartIsRequested AND WS-LastCheckpointId > ZERO
+               MOVE WS-LastCheckpointId TO StudentId
+               START GradInfo KEY IS GREATER THAN StudentId
+                   INVALID KEY SET EndGradInfo TO TRUE
+               END-START
+               IF NOT EndGradInfo
+                   READ GradInfo NEXT RECORD
+                       AT END SET EndGradInfo TO TRUE
+                   END-READ
+               END-IF
+           ELSE
+               READ GradInfo NEXT RECORD
+                   AT END SET EndGradInfo TO TRUE
+               END-READ
+           END-IF.
+       1700-PositionGradInfo-Exit.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Resolve the country name and course name for the record just
+      * read, write it to WorkExtract, then read the next GradInfo
+      * record.  WorkExtract carries every validated row exactly once;
+      * 6000-ProduceSortedDomainReport and 6500-ProduceMailMergeExtract
+      * each sort it a different way once the read loop is done.  A
+      * record outside the requested GradYear range is counted as read
+      * but is not looked up or written - it is still checkpointed,
+      * though, so a restart's resume point and RECORDS READ total
+      * agree regardless of how many out-of-range records it skipped.
+      *----------------------------------------------------------------
+       2000-ProcessOneGradRecord.
+           ADD 1 TO WS-RecordsReadCount.
+           PERFORM 2050-CheckYearFilter
+               THRU 2050-CheckYearFilter-Exit.
+
+           IF YearIsInRange
+               PERFORM 2100-LookupCountryName
+                   THRU 2100-LookupCountryName-Exit
+
+               IF NOT CountryWasFound
+                   PERFORM 2150-WriteCountryException
+                       THRU 2150-WriteCountryException-Exit
+               END-IF
+
+               PERFORM 2200-LookupCourseName
+                   THRU 2200-LookupCourseName-Exit
+
+               IF NOT CourseWasFound
+                   ADD 1 TO WS-CourseExceptionCount
+               END-IF
+
+               PERFORM 2300-ValidateEmailDomain
+                   THRU 2300-ValidateEmailDomain-Exit
+
+               MOVE EmailDomain        TO WeDomain
+               MOVE StudName           TO WeStudName
+               MOVE GradYear           TO WeGradYear
+               MOVE WS-WorkCourseName  TO WeCourseName
+               MOVE WS-WorkCountryName TO WeCountryName
+               MOVE EmailAdd           TO WeEmailAdd
+               WRITE WeRec
+
+               ADD 1 TO WS-RecordsWrittenCount
+           END-IF.
+
+           DIVIDE WS-RecordsReadCount BY WS-CheckpointInterval
+               GIVING WS-CheckpointQuotient
+               REMAINDER WS-CheckpointRemainder
+           IF WS-CheckpointRemainder = ZERO
+               PERFORM 2400-WriteCheckpoint
+                   THRU 2400-WriteCheckpoint-Exit
+           END-IF.
+
+           READ GradInfo NEXT RECORD
+               AT END SET EndGradInfo TO TRUE.
+       2000-ProcessOneGradRecord-Exit.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * WS-FromYear/WS-ToYear come from RunParm.DAT (1500-ReadRunParm)
+      * and default to the full range, so a run with no parameter card
+      * processes every GradYear.
+      *----------------------------------------------------------------
+       2050-CheckYearFilter.
+           MOVE "Y" TO WS-YearInRangeFlag.
+           IF GradYear < WS-FromYear OR GradYear > WS-ToYear
+               MOVE "N" TO WS-YearInRangeFlag
+           END-IF.
+       2050-CheckYearFilter-Exit.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Record how far the run has gotten so a restart can pick up
+      * here instead of reprocessing GradInfo.DAT from the beginning.
+      *----------------------------------------------------------------
+       2400-WriteCheckpoint.
+           MOVE StudentId                TO CkStudentId.
+           MOVE WS-RecordsReadCount      TO CkRecordsReadCount.
+           MOVE WS-RecordsWrittenCount   TO CkRecordsWrittenCount.
+           MOVE WS-CountryExceptionCount TO CkCountryExceptionCount.
+           MOVE WS-CourseExceptionCount  TO CkCourseExceptionCount.
+           MOVE WS-DomainDiscrepancyCount
+                                         TO CkDomainDiscrepancyCount.
+           WRITE CkRec.
+       2400-WriteCheckpoint-Exit.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * WS-CountryTable was loaded once at start-up - search it for a
+      * CtCode matching this GradInfo record's CountryCode.
+      *----------------------------------------------------------------
+       2100-LookupCountryName.
+           MOVE "N" TO WS-CountryFound.
+           MOVE SPACES TO WS-WorkCountryName.
+           SEARCH ALL WS-CountryEntry
+               AT END
+                   CONTINUE
+               WHEN CtCode(CtIdx) = CountryCode
+                   MOVE CtName(CtIdx) TO WS-WorkCountryName
+                   SET CountryWasFound TO TRUE
+           END-SEARCH.
+       2100-LookupCountryName-Exit.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * The CountryCode on this GradInfo record does not match any
+      * CountryRec in CountryCodes.DAT - print it to the exception
+      * listing instead of letting SDCountryName go out blank.
+      *----------------------------------------------------------------
+       2150-WriteCountryException.
+           ADD 1 TO WS-CountryExceptionCount.
+           MOVE StudName    TO CX-StudName.
+           MOVE GradYear    TO CX-GradYear.
+           MOVE CountryCode TO CX-BadCountryCode.
+           WRITE CxRptLine FROM WS-CxDetailLine.
+       2150-WriteCountryException-Exit.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * WS-CourseTable was loaded once at start-up - search it for a
+      * CseTableCode matching this GradInfo record's CourseCode.
+      *----------------------------------------------------------------
+       2200-LookupCourseName.
+           MOVE "N" TO WS-CourseFound.
+           MOVE SPACES TO WS-WorkCourseName.
+           SEARCH ALL WS-CourseEntry
+               AT END
+                   CONTINUE
+               WHEN CseTableCode(CseIdx) = CourseCode
+                   MOVE CseTableName(CseIdx) TO WS-WorkCourseName
+                   SET CourseWasFound TO TRUE
+           END-SEARCH.
+       2200-LookupCourseName-Exit.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Parse the domain portion out of EmailAdd and compare it to the
+      * stored EmailDomain - a mismatch means the sorted-by-domain
+      * output would put this graduate in the wrong bucket.
+      *----------------------------------------------------------------
+       2300-ValidateEmailDomain.
+           MOVE SPACES TO WS-EmailLocalPart.
+           MOVE SPACES TO WS-EmailParsedDomain.
+           UNSTRING EmailAdd DELIMITED BY "@"
+               INTO WS-EmailLocalPart WS-EmailParsedDomain.
+           IF WS-EmailParsedDomain NOT = EmailDomain
+               PERFORM 2350-WriteDomainDiscrepancy
+                   THRU 2350-WriteDomainDiscrepancy-Exit
+           END-IF.
+       2300-ValidateEmailDomain-Exit.
+           EXIT.
+
+       2350-WriteDomainDiscrepancy.
+           ADD 1 TO WS-DomainDiscrepancyCount.
+           MOVE StudName    TO DD-StudName.
+           MOVE EmailAdd    TO DD-EmailAdd.
+           MOVE EmailDomain TO DD-StoredDomain.
+           WRITE DdRptLine FROM WS-DdDetailLine.
+       2350-WriteDomainDiscrepancy-Exit.
+           EXIT.
+
+       8000-Finalize.
+           CLOSE GradInfo.
+           CLOSE Checkpoint.
+           CLOSE WorkExtract.
+           CLOSE CountryExceptionRpt.
+           CLOSE DomainDiscrepancyRpt.
+       8000-Finalize-Exit.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Sort WorkExtract by EmailDomain and write SortedDomain.DAT -
+      * the report Advancement uses to see how the class breaks down
+      * by email provider.
+      *----------------------------------------------------------------
+       6000-ProduceSortedDomainReport.
+           OPEN OUTPUT SortDomain.
+           SORT WorkExtractSortFile
+               ON ASCENDING KEY WeSortDomain
+               USING WorkExtract
+               OUTPUT PROCEDURE 6050-WriteSortedDomainRecords
+                   THRU 6050-WriteSortedDomainRecords-Exit.
+           CLOSE SortDomain.
+       6000-ProduceSortedDomainReport-Exit.
+           EXIT.
+
+       6050-WriteSortedDomainRecords.
+           MOVE "N" TO WS-SortDone.
+           RETURN WorkExtractSortFile
+               AT END SET SortIsDone TO TRUE.
+           PERFORM 6060-WriteOneSortedDomainRecord
+               THRU 6060-WriteOneSortedDomainRecord-Exit
+               UNTIL SortIsDone.
+       6050-WriteSortedDomainRecords-Exit.
+           EXIT.
+
+       6060-WriteOneSortedDomainRecord.
+           MOVE WeSortDomain      TO SDEmailDomainName.
+           MOVE WeSortStudName    TO SDStudentName.
+           MOVE WeSortGradYear    TO SDGradYear.
+           MOVE WeSortCourseName  TO SDCourseName.
+           MOVE WeSortCountryName TO SDCountryName.
+           WRITE SDDomainRec.
+           RETURN WorkExtractSortFile
+               AT END SET SortIsDone TO TRUE.
+       6060-WriteOneSortedDomainRecord-Exit.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Sort WorkExtract by GradYear then StudName and write the mail-
+      * merge extract Advancement's bulk-mail tool reads - one row per
+      * graduate, grouped by class year, with a salutation already
+      * built.
+      *----------------------------------------------------------------
+       6500-ProduceMailMergeExtract.
+           OPEN OUTPUT MailMergeExtract.
+           SORT WorkExtractSortFile
+               ON ASCENDING KEY WeSortGradYear WeSortStudName
+               USING WorkExtract
+               OUTPUT PROCEDURE 6550-WriteMailMergeRecords
+                   THRU 6550-WriteMailMergeRecords-Exit.
+           CLOSE MailMergeExtract.
+       6500-ProduceMailMergeExtract-Exit.
+           EXIT.
+
+       6550-WriteMailMergeRecords.
+           MOVE "N" TO WS-SortDone.
+           RETURN WorkExtractSortFile
+               AT END SET SortIsDone TO TRUE.
+           PERFORM 6560-WriteOneMailMergeRecord
+               THRU 6560-WriteOneMailMergeRecord-Exit
+               UNTIL SortIsDone.
+       6550-WriteMailMergeRecords-Exit.
+           EXIT.
+
+       6560-WriteOneMailMergeRecord.
+           MOVE WeSortGradYear  TO MmGradYear.
+           MOVE WeSortStudName  TO MmStudName.
+           MOVE WeSortEmailAdd  TO MmEmailAdd.
+           MOVE SPACES          TO MmSalutation.
+           MOVE 25 TO WS-NameLen.
+           PERFORM 6565-TrimNameLen
+               THRU 6565-TrimNameLen-Exit
+               UNTIL WS-NameLen = 1
+                  OR WeSortStudName(WS-NameLen:1) NOT = SPACE.
+           STRING "Dear " DELIMITED BY SIZE
+                  WeSortStudName(1:WS-NameLen) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+               INTO MmSalutation.
+           WRITE MmRec.
+           RETURN WorkExtractSortFile
+               AT END SET SortIsDone TO TRUE.
+       6560-WriteOneMailMergeRecord-Exit.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Back WS-NameLen off the trailing spaces padding WeSortStudName
+      * out to its full 25-byte width.
+      *----------------------------------------------------------------
+       6565-TrimNameLen.
+           SUBTRACT 1 FROM WS-NameLen.
+       6565-TrimNameLen-Exit.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Sort WorkExtract by GradYear then StudName again and write the
+      * class-year roster - same key as the mail-merge extract, but a
+      * human-readable line with course and country included instead
+      * of a salutation.
+      *----------------------------------------------------------------
+       7000-ProduceGradYearRoster.
+           OPEN OUTPUT GradYearRoster.
+           SORT WorkExtractSortFile
+               ON ASCENDING KEY WeSortGradYear WeSortStudName
+               USING WorkExtract
+               OUTPUT PROCEDURE 7050-WriteRosterRecords
+                   THRU 7050-WriteRosterRecords-Exit.
+           CLOSE GradYearRoster.
+       7000-ProduceGradYearRoster-Exit.
+           EXIT.
+
+       7050-WriteRosterRecords.
+           MOVE "N" TO WS-SortDone.
+           RETURN WorkExtractSortFile
+               AT END SET SortIsDone TO TRUE.
+           PERFORM 7060-WriteOneRosterRecord
+               THRU 7060-WriteOneRosterRecord-Exit
+               UNTIL SortIsDone.
+       7050-WriteRosterRecords-Exit.
+           EXIT.
+
+       7060-WriteOneRosterRecord.
+           MOVE WeSortGradYear    TO RO-GradYear.
+           MOVE WeSortStudName    TO RO-StudName.
+           MOVE WeSortCourseName  TO RO-CourseName.
+           MOVE WeSortCountryName TO RO-CountryName.
+           WRITE RosterRptLine FROM WS-RosterDetailLine.
+           RETURN WorkExtractSortFile
+               AT END SET SortIsDone TO TRUE.
+       7060-WriteOneRosterRecord-Exit.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * End-of-job control totals - how many GradInfo records were
+      * read and written, and how many were flagged by each of the
+      * validations run against them.
+      *----------------------------------------------------------------
+       9000-ProduceAuditReport.
+           OPEN OUTPUT AuditReport.
+
+           MOVE "RECORDS READ"               TO AU-Label.
+           MOVE WS-RecordsReadCount          TO AU-Count.
+           WRITE AuditRptLine FROM WS-AuditDetailLine.
+
+           MOVE "RECORDS WRITTEN"            TO AU-Label.
+           MOVE WS-RecordsWrittenCount       TO AU-Count.
+           WRITE AuditRptLine FROM WS-AuditDetailLine.
+
+           MOVE "COUNTRY CODE REJECTS"       TO AU-Label.
+           MOVE WS-CountryExceptionCount     TO AU-Count.
+           WRITE AuditRptLine FROM WS-AuditDetailLine.
+
+           MOVE "COURSE CODE REJECTS"        TO AU-Label.
+           MOVE WS-CourseExceptionCount      TO AU-Count.
+           WRITE AuditRptLine FROM WS-AuditDetailLine.
+
+           MOVE "EMAIL DOMAIN DISCREPANCIES" TO AU-Label.
+           MOVE WS-DomainDiscrepancyCount    TO AU-Count.
+           WRITE AuditRptLine FROM WS-AuditDetailLine.
+
+           MOVE "DUPLICATE EMAIL ADDRESSES"  TO AU-Label.
+           MOVE WS-DuplicateEmailCount       TO AU-Count.
+           WRITE AuditRptLine FROM WS-AuditDetailLine.
+
+           CLOSE AuditReport.
+       9000-ProduceAuditReport-Exit.
+           EXIT.
