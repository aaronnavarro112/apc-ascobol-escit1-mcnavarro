@@ -0,0 +1,229 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  GradMaint.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT GradInfo ASSIGN TO "GradInfo.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS StudentId
+           FILE STATUS IS WS-GradInfoStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD GradInfo.
+           COPY GRADREC.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-GradInfoStatus        PIC XX VALUE "00".
+           88 GradInfoOk           VALUE "00".
+           88 GradInfoNotFound     VALUE "23".
+           88 GradInfoDuplicateKey VALUE "22".
+
+       01 WS-Switches.
+           02 WS-DoneFlag           PIC X VALUE "N".
+               88 UserIsDone        VALUE "Y".
+
+       01 WS-Function               PIC X.
+           88 FunctionIsAdd         VALUE "A" "a".
+           88 FunctionIsChange      VALUE "C" "c".
+           88 FunctionIsDelete      VALUE "D" "d".
+           88 FunctionIsExit        VALUE "X" "x".
+
+       01 WS-EnteredStudentId       PIC 9(6).
+
+      *----------------------------------------------------------------
+      * C-CHANGE accepts into these work fields, one per GradDetails
+      * field, instead of straight into the record - a registrar who
+      * presses Enter to keep the current value leaves the work field
+      * blank/zero, and 4000-ChangeGradRecord only moves a work field
+      * over its GradDetails field when it was actually entered.
+      *----------------------------------------------------------------
+       01 WS-ChangeWork.
+           02 WS-NewStudName        PIC X(25).
+           02 WS-NewGradYear        PIC 9(4).
+      *----------------------------------------------------------------
+      * CourseCode's whole 0-9 value space is a legal course code, so
+      * unlike GradYear (ZERO is never a valid year) a numeric ZERO
+      * cannot double as the "nothing was keyed" sentinel.  Accepted as
+      * a single character and tested against SPACE instead, with
+      * WS-NewCourseCodeN redefining the same byte to pick the entered
+      * digit back up once we know one was actually entered.
+      *----------------------------------------------------------------
+           02 WS-NewCourseCodeX     PIC X.
+           02 WS-NewCourseCodeN REDEFINES WS-NewCourseCodeX PIC 9.
+           02 WS-NewEmailAdd        PIC X(28).
+           02 WS-NewEmailDomain     PIC X(20).
+           02 WS-NewCountryCode     PIC XX.
+
+       PROCEDURE DIVISION.
+
+       0000-Mainline.
+           PERFORM 1000-Initialize
+               THRU 1000-Initialize-Exit.
+
+           PERFORM 2000-ProcessOneRequest
+               THRU 2000-ProcessOneRequest-Exit
+               UNTIL UserIsDone.
+
+           PERFORM 8000-Finalize
+               THRU 8000-Finalize-Exit.
+
+           STOP RUN.
+
+       1000-Initialize.
+           OPEN I-O GradInfo.
+           IF NOT GradInfoOk
+               DISPLAY "UNABLE TO OPEN GRADINFO.DAT - STATUS "
+                   WS-GradInfoStatus
+               SET UserIsDone TO TRUE
+           END-IF.
+       1000-Initialize-Exit.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * Prompt for one maintenance function and carry it out.  A(dd),
+      * C(hange) and D(elete) work against a single StudentId at a
+      * time so the registrar's office can correct one graduate's
+      * record without a full GradInfo.DAT reload.
+      *----------------------------------------------------------------
+       2000-ProcessOneRequest.
+           DISPLAY "A-ADD  C-CHANGE  D-DELETE  X-EXIT : ".
+           ACCEPT WS-Function.
+
+           EVALUATE TRUE
+               WHEN FunctionIsAdd
+                   PERFORM 3000-AddGradRecord
+                       THRU 3000-AddGradRecord-Exit
+               WHEN FunctionIsChange
+                   PERFORM 4000-ChangeGradRecord
+                       THRU 4000-ChangeGradRecord-Exit
+               WHEN FunctionIsDelete
+                   PERFORM 5000-DeleteGradRecord
+                       THRU 5000-DeleteGradRecord-Exit
+               WHEN FunctionIsExit
+                   SET UserIsDone TO TRUE
+               WHEN OTHER
+                   DISPLAY "INVALID FUNCTION - ENTER A, C, D OR X"
+           END-EVALUATE.
+       2000-ProcessOneRequest-Exit.
+           EXIT.
+
+       3000-AddGradRecord.
+           DISPLAY "STUDENT ID (6 DIGITS)         : ".
+           ACCEPT WS-EnteredStudentId.
+           MOVE WS-EnteredStudentId TO StudentId.
+
+           DISPLAY "STUDENT NAME                  : ".
+           ACCEPT StudName.
+           DISPLAY "GRAD YEAR (YYYY)              : ".
+           ACCEPT GradYear.
+           DISPLAY "COURSE CODE (1 DIGIT)         : ".
+           ACCEPT CourseCode.
+           DISPLAY "EMAIL ADDRESS                 : ".
+           ACCEPT EmailAdd.
+           DISPLAY "EMAIL DOMAIN                  : ".
+           ACCEPT EmailDomain.
+           DISPLAY "COUNTRY CODE (2 CHARACTERS)   : ".
+           ACCEPT CountryCode.
+
+           WRITE GradDetails
+               INVALID KEY
+                   DISPLAY "STUDENT ID ALREADY ON FILE - NOT ADDED"
+               NOT INVALID KEY
+                   DISPLAY "RECORD ADDED"
+           END-WRITE.
+       3000-AddGradRecord-Exit.
+           EXIT.
+
+       4000-ChangeGradRecord.
+           DISPLAY "STUDENT ID TO CHANGE (6 DIGITS): ".
+           ACCEPT WS-EnteredStudentId.
+           MOVE WS-EnteredStudentId TO StudentId.
+
+           READ GradInfo
+               INVALID KEY
+                   DISPLAY "STUDENT ID NOT ON FILE"
+           END-READ.
+
+           IF GradInfoOk
+               MOVE SPACES TO WS-NewStudName
+               DISPLAY "STUDENT NAME    (" StudName ") : "
+               ACCEPT WS-NewStudName
+               IF WS-NewStudName NOT = SPACES
+                   MOVE WS-NewStudName TO StudName
+               END-IF
+
+               MOVE ZERO TO WS-NewGradYear
+               DISPLAY "GRAD YEAR       (" GradYear ") : "
+               ACCEPT WS-NewGradYear
+               IF WS-NewGradYear NOT = ZERO
+                   MOVE WS-NewGradYear TO GradYear
+               END-IF
+
+               MOVE SPACE TO WS-NewCourseCodeX
+               DISPLAY "COURSE CODE     (" CourseCode ") : "
+               ACCEPT WS-NewCourseCodeX
+               IF WS-NewCourseCodeX NOT = SPACE
+                   MOVE WS-NewCourseCodeN TO CourseCode
+               END-IF
+
+               MOVE SPACES TO WS-NewEmailAdd
+               DISPLAY "EMAIL ADDRESS   (" EmailAdd ") : "
+               ACCEPT WS-NewEmailAdd
+               IF WS-NewEmailAdd NOT = SPACES
+                   MOVE WS-NewEmailAdd TO EmailAdd
+               END-IF
+
+               MOVE SPACES TO WS-NewEmailDomain
+               DISPLAY "EMAIL DOMAIN    (" EmailDomain ") : "
+               ACCEPT WS-NewEmailDomain
+               IF WS-NewEmailDomain NOT = SPACES
+                   MOVE WS-NewEmailDomain TO EmailDomain
+               END-IF
+
+               MOVE SPACES TO WS-NewCountryCode
+               DISPLAY "COUNTRY CODE    (" CountryCode ") : "
+               ACCEPT WS-NewCountryCode
+               IF WS-NewCountryCode NOT = SPACES
+                   MOVE WS-NewCountryCode TO CountryCode
+               END-IF
+
+               REWRITE GradDetails
+                   INVALID KEY
+                       DISPLAY "UNABLE TO REWRITE RECORD"
+                   NOT INVALID KEY
+                       DISPLAY "RECORD CHANGED"
+               END-REWRITE
+           END-IF.
+       4000-ChangeGradRecord-Exit.
+           EXIT.
+
+       5000-DeleteGradRecord.
+           DISPLAY "STUDENT ID TO DELETE (6 DIGITS): ".
+           ACCEPT WS-EnteredStudentId.
+           MOVE WS-EnteredStudentId TO StudentId.
+
+           READ GradInfo
+               INVALID KEY
+                   DISPLAY "STUDENT ID NOT ON FILE"
+           END-READ.
+
+           IF GradInfoOk
+               DELETE GradInfo
+                   INVALID KEY
+                       DISPLAY "UNABLE TO DELETE RECORD"
+                   NOT INVALID KEY
+                       DISPLAY "RECORD DELETED"
+               END-DELETE
+           END-IF.
+       5000-DeleteGradRecord-Exit.
+           EXIT.
+
+       8000-Finalize.
+           CLOSE GradInfo.
+       8000-Finalize-Exit.
+           EXIT.
