@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------
+      * GRADREC.CPY
+      * Record layout for a single graduate detail entry on the
+      * indexed GradInfo.DAT file.  Shared by CSISEmail and GradMaint
+      * so both programs carry the same picture of the file.
+      *----------------------------------------------------------------
+       01 GradDetails.
+           88 EndGradInfo         VALUE HIGH-VALUES.
+           02 StudentId           PIC 9(6).
+           02 StudName            PIC X(25).
+           02 GradYear            PIC 9(4).
+           02 CourseCode          PIC 9.
+           02 EmailAdd            PIC X(28).
+           02 EmailDomain         PIC X(20).
+           02 CountryCode         PIC XX.
